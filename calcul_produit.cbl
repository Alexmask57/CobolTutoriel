@@ -1,39 +1,300 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CALCULPRODUIT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT fichier-transactions ASSIGN TO "TRANSACTIONS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT fichier-resultats ASSIGN TO "RESULTATS.PRT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL fichier-audit ASSIGN TO "CALCULPRODUIT.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    COPY "errlog-select.cpy".
 DATA DIVISION.
+FILE SECTION.
+FD fichier-transactions.
+01 enr-transaction.
+    05 trans-operation PIC 9(1).
+    05 trans-valeur1 PIC 9(3).
+    05 trans-valeur2 PIC 9(3).
+FD fichier-resultats.
+01 enr-resultat PIC X(80).
+FD fichier-audit.
+01 enr-audit.
+    05 audit-date PIC 9(8).
+    05 audit-heure PIC 9(6).
+    05 audit-operation PIC 9(1).
+    05 audit-valeur1 PIC 9(3).
+    05 audit-valeur2 PIC 9(3).
+    05 audit-resultat PIC S9(6)V99.
+    05 audit-depassement PIC X(1).
+COPY "errlog-fd.cpy".
 WORKING-STORAGE SECTION.
        77 nbSaisie1 PIC 9(3).
        77 nbSaisie2 PIC 9(3).
-       77 res PIC 9(6).
+       77 res PIC S9(6)V99.
+       77 res-brut PIC S9(9)V9999.
+       77 resultatTropGrand PIC X(1) VALUE 'N'.
+       77 diviseurNulBatch PIC X(1) VALUE 'N'.
+       77 operationChoisie PIC 9(1) VALUE 3.
+       77 modeExecution PIC X(1).
+       77 finFichierTransactions PIC X(1) VALUE 'N'.
+       77 nbEnregistrementsBatch PIC 9(6) VALUE 0.
+       77 sommeResBatch PIC 9(9) VALUE 0.
+       77 ligne-resultat PIC X(80).
+       77 saisieTexte1 PIC X(3).
+       77 saisieTexte2 PIC X(3).
+       77 saisieJustifiee PIC X(3) JUSTIFIED RIGHT.
+       77 saisieOperation PIC X(1).
+       77 saisieValide1 PIC X(1) VALUE 'N'.
+       77 saisieValide2 PIC X(1) VALUE 'N'.
+       77 nbEchecsSaisie PIC 9(2) VALUE 0.
+       77 nbEchecsSaisieMax PIC 9(2) VALUE 5.
+       77 messageErreur PIC X(60).
+       77 res-edite PIC -(6)9.99.
 
 SCREEN SECTION.
-1 demande-valeur1.
+1 demande-operation.
     2 BLANK SCREEN.
+    2 LINE 2 COL 10 VALUE '1=Addition 2=Soustraction 3=Multiplication 4=Division'.
+    2 LINE 3 COL 10 VALUE 'Choisir une operation : '.
+1 demande-valeur1.
     2 LINE 3 COL 10.
     2 VALUE 'Saisir une première valeur : '.
-    2 saisie PIC 9(3) TO nbSaisie1 REQUIRED.
 1 affiche-valeur1.
     2 LINE 4 COL 10 VALUE 'Votre valeur : '.
-    2 PIC 9(3) FROM saisie.
+    2 PIC 9(3) FROM nbSaisie1.
 1 demande-valeur2.
     2 LINE 5 COL 10.
     2 VALUE 'Saisir une seconde valeur : '.
-    2 saisie2 PIC 999 TO nbSaisie2 REQUIRED.
 1 affiche-valeur2.
     2 LINE 4 COL 10 VALUE 'Votre valeur : '.
-    2 PIC 9(3) FROM saisie2.
+    2 PIC 9(3) FROM nbSaisie2.
 1 affiche-valeur.
     2 LINE 6 COL 10 VALUE 'Résultat : '.
-    2 PIC 999999 FROM res.
- 
+    2 PIC -(6)9.99 FROM res.
+1 affiche-resultat-trop-grand.
+    2 LINE 6 COL 10 VALUE 'Résultat trop grand pour être affiché (dépassement).'.
+1 affiche-erreur.
+    2 LINE 8 COL 10.
+    2 PIC X(60) FROM messageErreur.
+
 PROCEDURE DIVISION.
-DISPLAY demande-valeur1.
-ACCEPT nbSaisie1.
-DISPLAY affiche-valeur1
-DISPLAY demande-valeur2.
-ACCEPT nbSaisie2.
-DISPLAY affiche-valeur2.
-initialize res.
-COMPUTE res = nbSaisie1 * nbSaisie2.
-DISPLAY affiche-valeur.
-STOP RUN.
\ No newline at end of file
+
+TRAITEMENT-PRINCIPAL.
+    ACCEPT modeExecution FROM COMMAND-LINE.
+    IF modeExecution = 'B' OR modeExecution = 'b'
+        PERFORM TRAITEMENT-BATCH
+    ELSE
+        PERFORM TRAITEMENT-INTERACTIF
+    END-IF.
+    STOP RUN.
+
+TRAITEMENT-INTERACTIF.
+    PERFORM CHOISIR-OPERATION.
+    PERFORM SAISIR-VALEUR1.
+    PERFORM SAISIR-VALEUR2.
+    PERFORM CALCULER-RESULTAT.
+    IF resultatTropGrand = 'Y'
+        DISPLAY affiche-resultat-trop-grand
+    ELSE
+        DISPLAY affiche-valeur
+    END-IF.
+    PERFORM ECRITURE-AUDIT.
+
+CHOISIR-OPERATION.
+    DISPLAY demande-operation.
+    ACCEPT saisieOperation
+        ON EXCEPTION
+            MOVE 'CALCULPRODUIT' TO errlog-programme
+            MOVE 'CHOISIR-OPERATION' TO errlog-paragraphe
+            MOVE 'Saisie de l''opération interrompue' TO errlog-message
+            PERFORM ECRITURE-ERRLOG
+    END-ACCEPT.
+    IF saisieOperation IS NUMERIC AND saisieOperation >= '1' AND saisieOperation <= '4'
+        MOVE saisieOperation TO operationChoisie
+    ELSE
+        MOVE 3 TO operationChoisie
+        MOVE 'Opération invalide, multiplication appliquée par défaut.' TO messageErreur
+        DISPLAY affiche-erreur
+        MOVE 'CALCULPRODUIT' TO errlog-programme
+        MOVE 'CHOISIR-OPERATION' TO errlog-paragraphe
+        MOVE messageErreur TO errlog-message
+        PERFORM ECRITURE-ERRLOG
+    END-IF.
+
+SAISIR-VALEUR1.
+    MOVE 'N' TO saisieValide1.
+    MOVE 0 TO nbEchecsSaisie.
+    PERFORM UNTIL saisieValide1 = 'Y' OR nbEchecsSaisie >= nbEchecsSaisieMax
+        DISPLAY demande-valeur1
+        ACCEPT saisieTexte1
+        IF saisieTexte1 = SPACES
+            MOVE 'Valeur vide : veuillez saisir un nombre.' TO messageErreur
+            DISPLAY affiche-erreur
+            PERFORM ENREGISTRER-ERREUR-SAISIE
+        ELSE
+            MOVE FUNCTION TRIM(saisieTexte1) TO saisieJustifiee
+            INSPECT saisieJustifiee REPLACING LEADING SPACE BY ZERO
+            EVALUATE TRUE
+                WHEN saisieJustifiee NOT NUMERIC
+                    MOVE 'Valeur non numérique : chiffres uniquement.' TO messageErreur
+                    DISPLAY affiche-erreur
+                    PERFORM ENREGISTRER-ERREUR-SAISIE
+                WHEN OTHER
+                    MOVE saisieJustifiee TO nbSaisie1
+                    MOVE 'Y' TO saisieValide1
+                    DISPLAY affiche-valeur1
+            END-EVALUATE
+        END-IF
+    END-PERFORM.
+    IF saisieValide1 = 'N'
+        PERFORM ABANDONNER-SAISIE
+    END-IF.
+
+SAISIR-VALEUR2.
+    MOVE 'N' TO saisieValide2.
+    MOVE 0 TO nbEchecsSaisie.
+    PERFORM UNTIL saisieValide2 = 'Y' OR nbEchecsSaisie >= nbEchecsSaisieMax
+        DISPLAY demande-valeur2
+        ACCEPT saisieTexte2
+        IF saisieTexte2 = SPACES
+            MOVE 'Valeur vide : veuillez saisir un nombre.' TO messageErreur
+            DISPLAY affiche-erreur
+            PERFORM ENREGISTRER-ERREUR-SAISIE
+        ELSE
+            MOVE FUNCTION TRIM(saisieTexte2) TO saisieJustifiee
+            INSPECT saisieJustifiee REPLACING LEADING SPACE BY ZERO
+            EVALUATE TRUE
+                WHEN saisieJustifiee NOT NUMERIC
+                    MOVE 'Valeur non numérique : chiffres uniquement.' TO messageErreur
+                    DISPLAY affiche-erreur
+                    PERFORM ENREGISTRER-ERREUR-SAISIE
+                WHEN operationChoisie = 4 AND saisieJustifiee = '000'
+                    MOVE 'Valeur hors limites : division par zéro impossible.' TO messageErreur
+                    DISPLAY affiche-erreur
+                    PERFORM ENREGISTRER-ERREUR-SAISIE
+                WHEN OTHER
+                    MOVE saisieJustifiee TO nbSaisie2
+                    MOVE 'Y' TO saisieValide2
+                    DISPLAY affiche-valeur2
+            END-EVALUATE
+        END-IF
+    END-PERFORM.
+    IF saisieValide2 = 'N'
+        PERFORM ABANDONNER-SAISIE
+    END-IF.
+
+ENREGISTRER-ERREUR-SAISIE.
+    ADD 1 TO nbEchecsSaisie.
+    MOVE 'CALCULPRODUIT' TO errlog-programme.
+    MOVE 'SAISIR-VALEUR' TO errlog-paragraphe.
+    MOVE messageErreur TO errlog-message.
+    PERFORM ECRITURE-ERRLOG.
+
+ABANDONNER-SAISIE.
+    MOVE 'Trop de saisies invalides, arrêt du programme.' TO messageErreur.
+    DISPLAY affiche-erreur.
+    MOVE 'CALCULPRODUIT' TO errlog-programme.
+    MOVE 'SAISIR-VALEUR' TO errlog-paragraphe.
+    MOVE 'Nombre maximal de tentatives de saisie atteint, arrêt du programme' TO errlog-message.
+    PERFORM ECRITURE-ERRLOG.
+    STOP RUN.
+
+CALCULER-RESULTAT.
+    initialize res-brut.
+    EVALUATE operationChoisie
+        WHEN 1 COMPUTE res-brut = nbSaisie1 + nbSaisie2
+        WHEN 2 COMPUTE res-brut = nbSaisie1 - nbSaisie2
+        WHEN 3 COMPUTE res-brut = nbSaisie1 * nbSaisie2
+        WHEN 4 COMPUTE res-brut = nbSaisie1 / nbSaisie2
+    END-EVALUATE.
+    IF res-brut > 999999.99 OR res-brut < -999999.99
+        MOVE 'Y' TO resultatTropGrand
+        initialize res
+    ELSE
+        MOVE 'N' TO resultatTropGrand
+        MOVE res-brut TO res
+    END-IF.
+
+ECRITURE-AUDIT.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO audit-date.
+    MOVE FUNCTION CURRENT-DATE(9:6) TO audit-heure.
+    MOVE operationChoisie TO audit-operation.
+    MOVE nbSaisie1 TO audit-valeur1.
+    MOVE nbSaisie2 TO audit-valeur2.
+    MOVE res TO audit-resultat.
+    MOVE resultatTropGrand TO audit-depassement.
+    OPEN EXTEND fichier-audit.
+    WRITE enr-audit.
+    CLOSE fichier-audit.
+
+TRAITEMENT-BATCH.
+    OPEN INPUT fichier-transactions
+    OPEN OUTPUT fichier-resultats
+    MOVE 'N' TO finFichierTransactions
+    MOVE 0 TO nbEnregistrementsBatch
+    MOVE 0 TO sommeResBatch
+    PERFORM UNTIL finFichierTransactions = 'Y'
+        READ fichier-transactions
+            AT END MOVE 'Y' TO finFichierTransactions
+            NOT AT END PERFORM CALCUL-LIGNE-BATCH
+        END-READ
+    END-PERFORM
+    PERFORM ECRITURE-TRAILER-BATCH
+    CLOSE fichier-transactions
+    CLOSE fichier-resultats.
+
+CALCUL-LIGNE-BATCH.
+    MOVE trans-valeur1 TO nbSaisie1.
+    MOVE trans-valeur2 TO nbSaisie2.
+    IF trans-operation >= 1 AND trans-operation <= 4
+        MOVE trans-operation TO operationChoisie
+    ELSE
+        MOVE 3 TO operationChoisie
+        MOVE 'CALCULPRODUIT' TO errlog-programme
+        MOVE 'CALCUL-LIGNE-BATCH' TO errlog-paragraphe
+        MOVE 'Opération batch invalide, multiplication appliquée par défaut' TO errlog-message
+        PERFORM ECRITURE-ERRLOG
+    END-IF.
+    ADD 1 TO nbEnregistrementsBatch.
+    IF operationChoisie = 4 AND trans-valeur2 = 0
+        MOVE 'Y' TO diviseurNulBatch
+        initialize res
+        MOVE 'N' TO resultatTropGrand
+        MOVE 'CALCULPRODUIT' TO errlog-programme
+        MOVE 'CALCUL-LIGNE-BATCH' TO errlog-paragraphe
+        MOVE 'Ligne batch : division par zéro, résultat non calculé' TO errlog-message
+        PERFORM ECRITURE-ERRLOG
+    ELSE
+        MOVE 'N' TO diviseurNulBatch
+        PERFORM CALCULER-RESULTAT
+        PERFORM ECRITURE-AUDIT
+        IF resultatTropGrand = 'N'
+            ADD res TO sommeResBatch
+        END-IF
+    END-IF.
+    MOVE res TO res-edite.
+    MOVE SPACES TO ligne-resultat.
+    IF diviseurNulBatch = 'Y'
+        STRING 'OPERATION=' trans-operation
+            ' VALEUR1=' trans-valeur1 ' VALEUR2=' trans-valeur2
+            ' RESULTAT=DIVISION-PAR-ZERO'
+            DELIMITED BY SIZE INTO ligne-resultat
+    ELSE
+        STRING 'OPERATION=' trans-operation
+            ' VALEUR1=' trans-valeur1 ' VALEUR2=' trans-valeur2
+            ' RESULTAT=' res-edite
+            ' DEPASSEMENT=' resultatTropGrand
+            DELIMITED BY SIZE INTO ligne-resultat
+    END-IF.
+    WRITE enr-resultat FROM ligne-resultat.
+
+ECRITURE-TRAILER-BATCH.
+    MOVE SPACES TO ligne-resultat.
+    STRING 'TOTAL ENREGISTREMENTS=' nbEnregistrementsBatch
+        ' SOMME RESULTATS=' sommeResBatch DELIMITED BY SIZE
+        INTO ligne-resultat.
+    WRITE enr-resultat FROM ligne-resultat.
+
+COPY "errlog-write.cpy".
