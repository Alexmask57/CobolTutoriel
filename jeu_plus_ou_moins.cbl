@@ -1,16 +1,88 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. JEUPLUSOUMOINS.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL fichier-log ASSIGN TO "GAMELOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL fichier-scores ASSIGN TO "SCORESJEU.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL fichier-checkpoint-jeu ASSIGN TO "JEUPLUSOUMOINS.CHK"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS statutCheckpointJeu.
+    SELECT OPTIONAL fichier-param-batch ASSIGN TO "PARAMJEU.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL fichier-rapport-batch ASSIGN TO "RAPPORTJEUBATCH.PRT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    COPY "errlog-select.cpy".
 DATA DIVISION.
+FILE SECTION.
+FD fichier-log.
+01 enr-log.
+    05 log-seed PIC 9(8).
+    05 log-nbRamdom PIC 999.
+    05 log-numLigne PIC 9(8).
+    05 log-date PIC 9(8).
+    05 log-heure PIC 9(6).
+FD fichier-scores.
+01 enr-score.
+    05 score-joueur PIC X(20).
+    05 score-date PIC 9(8).
+    05 score-tentatives PIC 9(4).
+FD fichier-checkpoint-jeu.
+01 enr-checkpoint-jeu.
+    05 chk-seed-jeu PIC 9(8).
+    05 chk-nbRamdom-jeu PIC 999.
+    05 chk-plage-jeu PIC 9(3).
+    05 chk-tentativesMax-jeu PIC 9(4).
+    05 chk-tentatives-jeu PIC 9(4).
+FD fichier-param-batch.
+01 enr-param-batch.
+    05 param-joueur PIC X(20).
+    05 param-seed PIC 9(8).
+    05 param-difficulte PIC X(1).
+    05 param-tentatives PIC 9(4).
+    05 param-valeurFinale PIC 999.
+FD fichier-rapport-batch.
+01 enr-rapport-batch PIC X(80).
+COPY "errlog-fd.cpy".
 WORKING-STORAGE SECTION.
        77 nbSaisie PIC 999.
        77 nbRamdom PIC 999.
        77 seed PIC 9(8).
        77 numLigne PIC 9(8).
+       77 joueur PIC X(20).
+       77 difficulte PIC X(1) VALUE 'M'.
+       77 plage PIC 9(3) VALUE 100.
+       77 nbTentatives PIC 9(4) VALUE 0.
+       77 nbTentativesMax PIC 9(4) VALUE 10.
+       77 seedDemandee PIC X(1) VALUE 'N'.
+       77 statutCheckpointJeu PIC XX.
+       77 repriseEffectuee PIC X VALUE 'N'.
+       77 reponseReprise PIC X(1).
+       77 saisieTexte PIC X(3).
+       77 saisieJustifiee PIC X(3) JUSTIFIED RIGHT.
+       77 saisieValide PIC X(1) VALUE 'N'.
+       77 nbEchecsSaisie PIC 9(2) VALUE 0.
+       77 nbEchecsSaisieMax PIC 9(2) VALUE 5.
+       77 messageErreur PIC X(60).
+       77 modeExecution PIC X(1).
+       77 finFichierParamBatch PIC X(1) VALUE 'N'.
 
 SCREEN SECTION.
+1 demande-joueur.
+    2 BLANK SCREEN.
+    2 LINE 2 COL 10 VALUE 'Votre nom : '.
+1 demande-difficulte.
+    2 LINE 3 COL 10 VALUE 'Difficulté (E=Facile M=Moyen H=Difficile) : '.
+1 demande-graine.
+    2 LINE 4 COL 10 VALUE 'Fixer une graine précise (O/N) : '.
+1 demande-valeur-graine.
+    2 LINE 5 COL 10 VALUE 'Graine (8 chiffres) : '.
+1 demande-reprise.
+    2 LINE 5 COL 10 VALUE 'Partie interrompue trouvée. La reprendre (O/N) : '.
 1 demande-valeur.
-    2 LINE 3 COL 10 VALUE 'Saisir une valeur : '.
-    2 PIC 999 TO nbSaisie REQUIRED.
+    2 LINE 7 COL 10 VALUE 'Saisir une valeur : '.
 1 valeur-inf.
     2 BLANK SCREEN.
     2 LINE 2 COL 10 VALUE 'La valeur saisie est plus petite que la valeur recherchée'.
@@ -20,21 +92,95 @@ SCREEN SECTION.
 1 valeur-trouvee.
     2 LINE 4 COL 10 VALUE 'BRAVO !!! Vous avez trouvé le nombre aléatoire : '.
     2 PIC z(15) FROM nbRamdom.
+1 valeur-perdue.
+    2 LINE 4 COL 10 VALUE 'PERDU ! Nombre maximum de tentatives atteint. Le nombre était : '.
+    2 PIC z(15) FROM nbRamdom.
+1 affiche-erreur.
+    2 LINE 9 COL 10.
+    2 PIC X(60) FROM messageErreur.
 
 PROCEDURE DIVISION.
 
+TRAITEMENT-PRINCIPAL.
+    ACCEPT modeExecution FROM COMMAND-LINE.
+    IF modeExecution = 'B' OR modeExecution = 'b'
+        PERFORM TRAITEMENT-BATCH
+    ELSE
+        PERFORM INITIALISATION
+        PERFORM RECHERCHENB
+        PERFORM FIN
+    END-IF.
+    STOP RUN.
+
 INITIALISATION.
        MOVE 1 TO numLigne.
+       MOVE 0 TO nbTentatives.
        initialize nbRamdom.
-       MOVE FUNCTION CURRENT-DATE(9:8) TO seed.
-       COMPUTE nbRamdom = FUNCTION RANDOM (seed) * 100 + 1.
-       
+       DISPLAY demande-joueur.
+       ACCEPT joueur.
+       IF joueur = SPACES
+           MOVE 'ANONYME' TO joueur
+       END-IF.
+       PERFORM VERIFIER-REPRISE.
+       IF repriseEffectuee = 'N'
+           PERFORM CHOISIR-DIFFICULTE
+           PERFORM CHOISIR-GRAINE
+           COMPUTE nbRamdom = FUNCTION RANDOM (seed) * plage + 1
+       END-IF.
+
+CHOISIR-DIFFICULTE.
+       DISPLAY demande-difficulte.
+       ACCEPT difficulte.
+       PERFORM DETERMINER-DIFFICULTE.
+
+DETERMINER-DIFFICULTE.
+       EVALUATE difficulte
+           WHEN 'E' MOVE 50 TO plage MOVE 15 TO nbTentativesMax
+           WHEN 'e' MOVE 50 TO plage MOVE 15 TO nbTentativesMax
+           WHEN 'H' MOVE 200 TO plage MOVE 7 TO nbTentativesMax
+           WHEN 'h' MOVE 200 TO plage MOVE 7 TO nbTentativesMax
+           WHEN OTHER MOVE 100 TO plage MOVE 10 TO nbTentativesMax
+       END-EVALUATE.
+
+CHOISIR-GRAINE.
+       DISPLAY demande-graine.
+       ACCEPT seedDemandee.
+       IF seedDemandee = 'O' OR seedDemandee = 'o'
+           DISPLAY demande-valeur-graine
+           ACCEPT seed
+       ELSE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO seed
+       END-IF.
+
+VERIFIER-REPRISE.
+       MOVE 'N' TO repriseEffectuee.
+       OPEN INPUT fichier-checkpoint-jeu.
+       IF statutCheckpointJeu = '00'
+           READ fichier-checkpoint-jeu
+               AT END
+                   CONTINUE
+               NOT AT END
+                   DISPLAY demande-reprise
+                   ACCEPT reponseReprise
+                   IF reponseReprise = 'O' OR reponseReprise = 'o'
+                       MOVE chk-seed-jeu TO seed
+                       MOVE chk-nbRamdom-jeu TO nbRamdom
+                       MOVE chk-plage-jeu TO plage
+                       MOVE chk-tentativesMax-jeu TO nbTentativesMax
+                       MOVE chk-tentatives-jeu TO nbTentatives
+                       MOVE 'Y' TO repriseEffectuee
+                   END-IF
+           END-READ
+       END-IF.
+       CLOSE fichier-checkpoint-jeu.
+
 RECHERCHENB.
-       PERFORM UNTIL nbSaisie = nbRamdom
-          DISPLAY demande-valeur
-          ACCEPT nbSaisie
+       PERFORM UNTIL nbSaisie = nbRamdom OR nbTentatives >= nbTentativesMax
+          PERFORM SAISIR-VALEUR-VALIDE
           ADD 1 TO numLigne
-       
+          ADD 1 TO nbTentatives
+          PERFORM ECRITURE-CHECKPOINT-JEU
+
           IF nbSaisie < nbRamdom
                DISPLAY valeur-inf
                ADD 1 TO numLigne
@@ -45,7 +191,136 @@ RECHERCHENB.
           END-IF
        END-PERFORM.
 
+SAISIR-VALEUR-VALIDE.
+       MOVE 'N' TO saisieValide.
+       MOVE 0 TO nbEchecsSaisie.
+       PERFORM UNTIL saisieValide = 'Y' OR nbEchecsSaisie >= nbEchecsSaisieMax
+          DISPLAY demande-valeur
+          ACCEPT saisieTexte
+          IF saisieTexte = SPACES
+              MOVE 'Valeur vide : veuillez saisir un nombre.' TO messageErreur
+              DISPLAY affiche-erreur
+              PERFORM ENREGISTRER-ERREUR-JEU
+          ELSE
+              MOVE FUNCTION TRIM(saisieTexte) TO saisieJustifiee
+              INSPECT saisieJustifiee REPLACING LEADING SPACE BY ZERO
+              EVALUATE TRUE
+                  WHEN saisieJustifiee NOT NUMERIC
+                      MOVE 'Valeur non numérique.' TO messageErreur
+                      DISPLAY affiche-erreur
+                      PERFORM ENREGISTRER-ERREUR-JEU
+                  WHEN OTHER
+                      MOVE saisieJustifiee TO nbSaisie
+                      IF nbSaisie < 1 OR nbSaisie > plage
+                          MOVE 'Valeur hors limites pour la difficulté choisie.' TO messageErreur
+                          DISPLAY affiche-erreur
+                          PERFORM ENREGISTRER-ERREUR-JEU
+                      ELSE
+                          MOVE 'Y' TO saisieValide
+                      END-IF
+              END-EVALUATE
+          END-IF
+       END-PERFORM.
+       IF saisieValide = 'N'
+           PERFORM ABANDONNER-SAISIE-JEU
+       END-IF.
+
+ENREGISTRER-ERREUR-JEU.
+       ADD 1 TO nbEchecsSaisie.
+       MOVE 'JEUPLUSOUMOINS' TO errlog-programme.
+       MOVE 'SAISIR-VALEUR-VALIDE' TO errlog-paragraphe.
+       MOVE messageErreur TO errlog-message.
+       PERFORM ECRITURE-ERRLOG.
+
+ABANDONNER-SAISIE-JEU.
+       MOVE 'Trop de saisies invalides, arrêt de la partie.' TO messageErreur.
+       DISPLAY affiche-erreur.
+       MOVE 'JEUPLUSOUMOINS' TO errlog-programme.
+       MOVE 'SAISIR-VALEUR-VALIDE' TO errlog-paragraphe.
+       MOVE 'Nombre maximal de tentatives de saisie atteint, arrêt du programme' TO errlog-message.
+       PERFORM ECRITURE-ERRLOG.
+       STOP RUN.
+
 FIN.
-       DISPLAY valeur-trouvee.
+       IF nbSaisie = nbRamdom
+           DISPLAY valeur-trouvee
+           PERFORM ECRITURE-SCORE
+       ELSE
+           DISPLAY valeur-perdue
+           MOVE 'JEUPLUSOUMOINS' TO errlog-programme
+           MOVE 'FIN' TO errlog-paragraphe
+           MOVE 'Partie perdue : nombre maximum de tentatives atteint' TO errlog-message
+           PERFORM ECRITURE-ERRLOG
+       END-IF.
+       PERFORM ECRITURE-LOG.
+       PERFORM EFFACER-CHECKPOINT-JEU.
+
+ECRITURE-LOG.
+       MOVE seed TO log-seed.
+       MOVE nbRamdom TO log-nbRamdom.
+       MOVE numLigne TO log-numLigne.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO log-date.
+       MOVE FUNCTION CURRENT-DATE(9:6) TO log-heure.
+       OPEN EXTEND fichier-log.
+       WRITE enr-log.
+       CLOSE fichier-log.
+
+ECRITURE-SCORE.
+       MOVE joueur TO score-joueur.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO score-date.
+       MOVE nbTentatives TO score-tentatives.
+       OPEN EXTEND fichier-scores.
+       WRITE enr-score.
+       CLOSE fichier-scores.
+
+ECRITURE-CHECKPOINT-JEU.
+       MOVE seed TO chk-seed-jeu.
+       MOVE nbRamdom TO chk-nbRamdom-jeu.
+       MOVE plage TO chk-plage-jeu.
+       MOVE nbTentativesMax TO chk-tentativesMax-jeu.
+       MOVE nbTentatives TO chk-tentatives-jeu.
+       OPEN OUTPUT fichier-checkpoint-jeu.
+       WRITE enr-checkpoint-jeu.
+       CLOSE fichier-checkpoint-jeu.
+
+EFFACER-CHECKPOINT-JEU.
+       OPEN OUTPUT fichier-checkpoint-jeu.
+       CLOSE fichier-checkpoint-jeu.
+
+TRAITEMENT-BATCH.
+       OPEN INPUT fichier-param-batch
+       OPEN OUTPUT fichier-rapport-batch
+       MOVE 'N' TO finFichierParamBatch
+       PERFORM UNTIL finFichierParamBatch = 'Y'
+           READ fichier-param-batch
+               AT END MOVE 'Y' TO finFichierParamBatch
+               NOT AT END PERFORM SCORER-PARTIE-BATCH
+           END-READ
+       END-PERFORM
+       CLOSE fichier-param-batch
+       CLOSE fichier-rapport-batch.
+
+SCORER-PARTIE-BATCH.
+       MOVE param-seed TO seed.
+       MOVE param-difficulte TO difficulte.
+       PERFORM DETERMINER-DIFFICULTE.
+       COMPUTE nbRamdom = FUNCTION RANDOM (seed) * plage + 1.
+       MOVE SPACES TO enr-rapport-batch.
+       IF param-valeurFinale = nbRamdom AND param-tentatives <= nbTentativesMax
+           STRING param-joueur ' GAGNE TENTATIVES=' param-tentatives
+               DELIMITED BY SIZE INTO enr-rapport-batch
+           WRITE enr-rapport-batch
+           MOVE param-joueur TO joueur
+           MOVE param-tentatives TO nbTentatives
+           PERFORM ECRITURE-SCORE
+       ELSE
+           STRING param-joueur ' PERDU OU INVALIDE NOMBRE_ATTENDU=' nbRamdom
+               DELIMITED BY SIZE INTO enr-rapport-batch
+           WRITE enr-rapport-batch
+           MOVE 'JEUPLUSOUMOINS' TO errlog-programme
+           MOVE 'SCORER-PARTIE-BATCH' TO errlog-paragraphe
+           MOVE 'Partie batch perdue ou invalide' TO errlog-message
+           PERFORM ECRITURE-ERRLOG
+       END-IF.
 
-STOP RUN.
\ No newline at end of file
+COPY "errlog-write.cpy".
