@@ -1,15 +1,52 @@
 IDENTIFICATION DIVISION.
       PROGRAM-ID. PlusOuMoins.
 
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          SELECT OPTIONAL fichier-transcript ASSIGN TO "PLUSOUMOINS.LOG"
+              ORGANIZATION IS LINE SEQUENTIAL.
+          COPY "errlog-select.cpy".
+
       DATA DIVISION.
+      FILE SECTION.
+      FD fichier-transcript.
+      01 enr-transcript.
+          05 trans-date PIC 9(8).
+          05 trans-heure PIC 9(6).
+          05 trans-joueur PIC X(20).
+          05 trans-tentative PIC 9(4).
+          05 trans-valeurSaisie PIC 999.
+          05 trans-resultat PIC X(10).
+
+      COPY "errlog-fd.cpy".
+
       WORKING-STORAGE SECTION.
 
       77 seed PIC 9(8) VALUE 0.
       77 nbAleatoire PIC 999.
       77 nbEntree PIC 999.
+      77 saisieValide PIC X VALUE 'N'.
+      77 nbTentatives PIC 9(4) VALUE 0.
+      77 nbTentativesMax PIC 9(4) VALUE 50.
+      77 joueur PIC X(20).
+      77 borneSup PIC 999 VALUE 100.
+      77 consecutivesRatees PIC 9(2) VALUE 0.
+      77 seuilIndice PIC 9(2) VALUE 3.
+      77 indiceParite PIC X(6).
+      77 nbEchecsSaisie PIC 9(2) VALUE 0.
+      77 nbEchecsSaisieMax PIC 9(2) VALUE 5.
 
       SCREEN SECTION.
 
+      1 pla-nom.
+          2 BLANK SCREEN.
+          2 LINE 2 COL 15 VALUE 'Jeu du plus et du moins !'.
+          2 LINE 4 COL 5 VALUE 'Quel est votre nom : '.
+
+      1 pla-borne.
+          2 LINE 6 COL 5 VALUE 'Choisir la borne supérieure du jeu (1 à 999) : '.
+
       1 pla-titre.
           2 BLANK SCREEN.
           2 LINE 2 COL 15 VALUE 'Jeu du plus et du moins !'.
@@ -20,34 +57,159 @@ IDENTIFICATION DIVISION.
       1 pla-moins.
           2 LINE 4 COL 5 VALUE 'C''est moins'.
 
+      1 pla-indice.
+          2 LINE 5 COL 5.
+          2 VALUE 'Indice : le nombre recherché est '.
+          2 PIC X(6) FROM indiceParite.
+
       1 pla-trouve.
           2 LINE 4 COL 5 VALUE 'Bravo ! Vous avez trouve !'.
 
+      1 pla-resume.
+          2 LINE 6 COL 5 VALUE 'Nombre total d''essais : '.
+          2 PIC ZZZ9 FROM nbTentatives.
+
+      1 pla-hors-limites.
+          2 LINE 8 COL 5.
+          2 VALUE 'Valeur hors limites, veuillez saisir un nombre entre 1 et '.
+          2 PIC ZZ9 FROM borneSup.
+
+      1 pla-max-tentatives.
+          2 LINE 4 COL 5 VALUE
+              'Nombre maximum de tentatives atteint, partie arretee.'.
+
+      1 pla-abandon-saisie.
+          2 LINE 9 COL 5 VALUE
+              'Trop de saisies invalides, arret de la partie.'.
+
       1 pls-nb.
-          2 LINE 6 COL 5 VALUE 'Veuillez entrer un nombre : '.
+          2 LINE 10 COL 5 VALUE 'Veuillez entrer un nombre : '.
           2 PIC zzz TO nbEntree REQUIRED.
 
 
       PROCEDURE DIVISION.
 
       INITIALIZE nbEntree.
+      MOVE 0 TO nbTentatives.
+      MOVE 0 TO consecutivesRatees.
+
+      DISPLAY pla-nom.
+      ACCEPT joueur
+          ON EXCEPTION
+              MOVE 'PlusOuMoins' TO errlog-programme
+              MOVE 'INITIALISATION' TO errlog-paragraphe
+              MOVE 'Saisie du nom interrompue' TO errlog-message
+              PERFORM ECRITURE-ERRLOG
+      END-ACCEPT.
+      IF joueur = SPACES
+          MOVE 'ANONYME' TO joueur
+      END-IF.
+
       MOVE FUNCTION CURRENT-DATE(9:8) TO seed.
+      DISPLAY pla-borne.
+      ACCEPT borneSup.
+      IF borneSup < 1 OR borneSup > 999
+          MOVE 100 TO borneSup
+      END-IF.
 
       DISPLAY pla-titre.
 
-      COMPUTE nbAleatoire = FUNCTION RANDOM (seed) * 100 + 1.
+      COMPUTE nbAleatoire = FUNCTION RANDOM (seed) * borneSup + 1.
 
       PERFORM UNTIL nbEntree = nbAleatoire
-         DISPLAY pls-nb
-         ACCEPT pls-nb
+                 OR nbTentatives >= nbTentativesMax
+         MOVE 'N' TO saisieValide
+         MOVE 0 TO nbEchecsSaisie
+         PERFORM UNTIL saisieValide = 'Y' OR nbEchecsSaisie >= nbEchecsSaisieMax
+            DISPLAY pls-nb
+            ACCEPT pls-nb
+
+            IF nbEntree >= 1 AND nbEntree <= borneSup THEN
+                MOVE 'Y' TO saisieValide
+            ELSE
+                DISPLAY pla-hors-limites
+                ADD 1 TO nbEchecsSaisie
+                MOVE 'PlusOuMoins' TO errlog-programme
+                MOVE 'SAISIE' TO errlog-paragraphe
+                MOVE 'Valeur hors limites saisie par le joueur' TO errlog-message
+                PERFORM ECRITURE-ERRLOG
+            END-IF
+         END-PERFORM
+
+         IF saisieValide = 'N'
+             PERFORM ABANDONNER-SAISIE-PLS
+         END-IF
+
+         ADD 1 TO nbTentatives
 
          IF nbEntree > nbAleatoire THEN
              DISPLAY pla-moins
+             ADD 1 TO consecutivesRatees
+             PERFORM ECRITURE-TRANSCRIPT-MOINS
          ELSE
-             DISPLAY pla-plus
+             IF nbEntree < nbAleatoire THEN
+                 DISPLAY pla-plus
+                 ADD 1 TO consecutivesRatees
+                 PERFORM ECRITURE-TRANSCRIPT-PLUS
+             END-IF
          END-IF
-      END-PERFORM.
 
-      DISPLAY pla-trouve.
+         IF nbEntree NOT = nbAleatoire AND consecutivesRatees >= seuilIndice
+             PERFORM AFFICHER-INDICE-PARITE
+         END-IF
+      END-PERFORM.
 
-      STOP RUN.
\ No newline at end of file
+      IF nbEntree = nbAleatoire
+          DISPLAY pla-trouve
+          PERFORM ECRITURE-TRANSCRIPT-TROUVE
+          DISPLAY pla-resume
+      ELSE
+          DISPLAY pla-max-tentatives
+          MOVE 'PlusOuMoins' TO errlog-programme
+          MOVE 'PROCEDURE-DIVISION' TO errlog-paragraphe
+          MOVE 'Partie perdue : nombre maximum de tentatives atteint' TO errlog-message
+          PERFORM ECRITURE-ERRLOG
+      END-IF.
+
+      STOP RUN.
+
+      ABANDONNER-SAISIE-PLS.
+          DISPLAY pla-abandon-saisie.
+          MOVE 'PlusOuMoins' TO errlog-programme.
+          MOVE 'SAISIE' TO errlog-paragraphe.
+          MOVE 'Nombre maximal de tentatives de saisie atteint, arret du programme' TO errlog-message.
+          PERFORM ECRITURE-ERRLOG.
+          STOP RUN.
+
+      AFFICHER-INDICE-PARITE.
+          MOVE 0 TO consecutivesRatees.
+          IF FUNCTION MOD (nbAleatoire, 2) = 0
+              MOVE 'pair ' TO indiceParite
+          ELSE
+              MOVE 'impair' TO indiceParite
+          END-IF.
+          DISPLAY pla-indice.
+
+      ECRITURE-TRANSCRIPT-PLUS.
+          MOVE 'PLUS' TO trans-resultat.
+          PERFORM ECRITURE-TRANSCRIPT.
+
+      ECRITURE-TRANSCRIPT-MOINS.
+          MOVE 'MOINS' TO trans-resultat.
+          PERFORM ECRITURE-TRANSCRIPT.
+
+      ECRITURE-TRANSCRIPT-TROUVE.
+          MOVE 'TROUVE' TO trans-resultat.
+          PERFORM ECRITURE-TRANSCRIPT.
+
+      ECRITURE-TRANSCRIPT.
+          MOVE FUNCTION CURRENT-DATE(1:8) TO trans-date.
+          MOVE FUNCTION CURRENT-DATE(9:6) TO trans-heure.
+          MOVE joueur TO trans-joueur.
+          MOVE nbTentatives TO trans-tentative.
+          MOVE nbEntree TO trans-valeurSaisie.
+          OPEN EXTEND fichier-transcript.
+          WRITE enr-transcript.
+          CLOSE fichier-transcript.
+
+      COPY "errlog-write.cpy".
