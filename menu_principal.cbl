@@ -0,0 +1,63 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MENUPRINCIPAL.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY "errlog-select.cpy".
+DATA DIVISION.
+FILE SECTION.
+COPY "errlog-fd.cpy".
+WORKING-STORAGE SECTION.
+       77 choix PIC X(1).
+       77 menuTermine PIC X(1) VALUE 'N'.
+       77 nbEchecsSaisie PIC 9(2) VALUE 0.
+       77 nbEchecsSaisieMax PIC 9(2) VALUE 5.
+
+SCREEN SECTION.
+1 demande-choix.
+    2 BLANK SCREEN.
+    2 LINE 2 COL 10 VALUE 'Menu principal'.
+    2 LINE 4 COL 10 VALUE '1. CALCULPRODUIT (addition/soustraction/multiplication/division)'.
+    2 LINE 5 COL 10 VALUE '2. JEUPLUSOUMOINS (jeu du nombre mystère)'.
+    2 LINE 6 COL 10 VALUE '3. PlusOuMoins (jeu du plus et du moins)'.
+    2 LINE 7 COL 10 VALUE '0. Quitter'.
+    2 LINE 9 COL 10 VALUE 'Votre choix : '.
+1 affiche-choix-invalide.
+    2 LINE 11 COL 10 VALUE 'Choix invalide, veuillez saisir 0, 1, 2 ou 3.'.
+
+PROCEDURE DIVISION.
+
+TRAITEMENT-PRINCIPAL.
+    PERFORM UNTIL menuTermine = 'Y' OR nbEchecsSaisie >= nbEchecsSaisieMax
+        DISPLAY demande-choix
+        ACCEPT choix
+            ON EXCEPTION
+                MOVE 'MENUPRINCIPAL' TO errlog-programme
+                MOVE 'TRAITEMENT-PRINCIPAL' TO errlog-paragraphe
+                MOVE 'Saisie du choix interrompue' TO errlog-message
+                PERFORM ECRITURE-ERRLOG
+        END-ACCEPT
+        EVALUATE choix
+            WHEN '1'
+                CALL 'CALCULPRODUIT'
+                MOVE 'Y' TO menuTermine
+            WHEN '2'
+                CALL 'JEUPLUSOUMOINS'
+                MOVE 'Y' TO menuTermine
+            WHEN '3'
+                CALL 'PlusOuMoins'
+                MOVE 'Y' TO menuTermine
+            WHEN '0'
+                MOVE 'Y' TO menuTermine
+            WHEN OTHER
+                DISPLAY affiche-choix-invalide
+                ADD 1 TO nbEchecsSaisie
+                MOVE 'MENUPRINCIPAL' TO errlog-programme
+                MOVE 'TRAITEMENT-PRINCIPAL' TO errlog-paragraphe
+                MOVE 'Choix de menu invalide' TO errlog-message
+                PERFORM ECRITURE-ERRLOG
+        END-EVALUATE
+    END-PERFORM.
+    STOP RUN.
+
+COPY "errlog-write.cpy".
