@@ -1,20 +1,27 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. ExempleEtiquette.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY "errlog-select.cpy".
 DATA DIVISION.
+FILE SECTION.
+COPY "errlog-fd.cpy".
 WORKING-STORAGE SECTION.
        77 a PIC 9(15).
-       77 x PIC 99.
        77 b PIC 99.
        77 c PIC 99.
        77 i PIC 99.
        77 lignei PIC 99.
        77 nullValue PIC 99.
 
-       77 note PIC 99v99.
-       88 passable VALUE 10 THRU 11.99.
-       88 assez_bien VALUE 12 THRU 13.99.
-       88 bien VALUE 14 THRU 16.
-       88 parfait VALUE 20.
+       COPY "note-bands.cpy".
+
+       77 nbIterationsTable PIC 99 VALUE 5.
+       77 pasTable PIC 99 VALUE 5.
+       77 totalCourant PIC 9(4).
+       77 indiceTable PIC 99.
+       77 ligneTable PIC 99.
 
 SCREEN SECTION.
 1 affiche-saisie-valeur.
@@ -69,22 +76,39 @@ SCREEN SECTION.
 1 pla-nul.
    2 Line 7 COL 1 VALUE 'Il n''y a pas de mention'.
 
-1 affiche-x.
-    2 LINE 8 COL 1.
-    2 VALUE 'Affichage valeur x : '.
-    2 PIC 99 FROM x.
-
 1 affiche-i.
     2 LINE lignei COL 1.
     2 VALUE 'Affichage valeur i : '.
     2 PIC 99 FROM i.
 
+1 affiche-table-ligne.
+    2 LINE ligneTable COL 1.
+    2 VALUE 'Total après '.
+    2 PIC 99 FROM indiceTable.
+    2 VALUE ' itération(s) : '.
+    2 PIC 9(4) FROM totalCourant.
+
+1 demande-nb-iterations.
+    2 LINE 8 COL 1 VALUE 'Nombre d''itérations pour la table : '.
+    2 PIC 99 TO nbIterationsTable REQUIRED.
+
+1 demande-pas.
+    2 LINE 9 COL 1 VALUE 'Pas à appliquer à chaque itération : '.
+    2 PIC 99 TO pasTable REQUIRED.
+
 PROCEDURE DIVISION.
 
 SAISIE-VALEUR.
        DISPLAY affiche-saisie-valeur.
-       ACCEPT saisie.
-       DISPLAY affiche-valeur.
+       ACCEPT saisie
+           ON EXCEPTION
+               MOVE 'ExempleEtiquette' TO errlog-programme
+               MOVE 'SAISIE-VALEUR' TO errlog-paragraphe
+               MOVE 'Saisie interrompue ou invalide' TO errlog-message
+               PERFORM ECRITURE-ERRLOG
+           NOT ON EXCEPTION
+               DISPLAY affiche-valeur
+       END-ACCEPT.
 
 CALCUL-MOVE.
        MOVE 15 TO b.
@@ -106,10 +130,10 @@ BOOLEEN.
 IFELSEENDIF.
        IF c < 20 THEN
            DISPLAY affiche-valeurinf
-       ELSE 
+       ELSE
            IF c = 20 THEN
                DISPLAY affiche-valeuregale
-           ELSE 
+           ELSE
                DISPLAY affiche-valeursup
            END-IF
        END-IF.
@@ -135,21 +159,44 @@ CALCUL-NOTE.
        END-IF.
 
 BOUCLER-N-FOIS.
-       INITIALIZE x.
-
-       PERFORM 5 TIMES
-          COMPUTE x = x + 5
+       DISPLAY demande-nb-iterations.
+       ACCEPT demande-nb-iterations
+           ON EXCEPTION
+               MOVE 'ExempleEtiquette' TO errlog-programme
+               MOVE 'BOUCLER-N-FOIS' TO errlog-paragraphe
+               MOVE 'Saisie du nombre d''itérations interrompue, valeur par défaut conservée' TO errlog-message
+               PERFORM ECRITURE-ERRLOG
+       END-ACCEPT.
+       DISPLAY demande-pas.
+       ACCEPT demande-pas
+           ON EXCEPTION
+               MOVE 'ExempleEtiquette' TO errlog-programme
+               MOVE 'BOUCLER-N-FOIS' TO errlog-paragraphe
+               MOVE 'Saisie du pas interrompue, valeur par défaut conservée' TO errlog-message
+               PERFORM ECRITURE-ERRLOG
+       END-ACCEPT.
+       IF nbIterationsTable = 0
+           MOVE 5 TO nbIterationsTable
+       END-IF.
+       INITIALIZE totalCourant.
+       MOVE 10 TO ligneTable.
+       PERFORM VARYING indiceTable FROM 1 BY 1
+               UNTIL indiceTable > nbIterationsTable
+           COMPUTE totalCourant = totalCourant + pasTable
+           DISPLAY affiche-table-ligne
+           ADD 1 TO ligneTable
        END-PERFORM.
-       DISPLAY affiche-x.
 
 BOUCLE-BOULEEN.
        MOVE 1 TO i.
        INITIALIZE lignei.
-       COMPUTE lignei = 8 + i.
+       COMPUTE lignei = 8 + nbIterationsTable + i.
        PERFORM UNTIL i > 10
           DISPLAY affiche-i
           COMPUTE i = i + 1
           ADD 1 TO lignei
        END-PERFORM.
 
-STOP RUN.
\ No newline at end of file
+STOP RUN.
+
+COPY "errlog-write.cpy".
