@@ -0,0 +1,135 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RAPPORTNOTES.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT fichier-etudiants ASSIGN TO "ETUDIANTS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT fichier-rapport-notes ASSIGN TO "RAPPORTNOTES.PRT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    COPY "errlog-select.cpy".
+DATA DIVISION.
+FILE SECTION.
+FD fichier-etudiants.
+01 enr-etudiant.
+    05 etu-nom PIC X(20).
+    05 etu-note PIC 99V99.
+FD fichier-rapport-notes.
+01 enr-rapport-notes PIC X(80).
+COPY "errlog-fd.cpy".
+WORKING-STORAGE SECTION.
+       COPY "note-bands.cpy".
+
+       77 finFichierEtudiants PIC X(1) VALUE 'N'.
+       77 nbEtudiants PIC 9(6) VALUE 0.
+       77 nbPassable PIC 9(6) VALUE 0.
+       77 nbAssezBien PIC 9(6) VALUE 0.
+       77 nbBien PIC 9(6) VALUE 0.
+       77 nbParfait PIC 9(6) VALUE 0.
+       77 nbSansMention PIC 9(6) VALUE 0.
+       77 sommeNotes PIC 9(9)V99 VALUE 0.
+       77 moyenneClasse PIC 9(6)V99 VALUE 0.
+       77 moyenneClasse-edite PIC ZZZ9.99.
+       77 etu-note-edite PIC Z9.99.
+       77 mentionCourante PIC X(15).
+       77 ligne-rapport-notes PIC X(80).
+
+PROCEDURE DIVISION.
+
+TRAITEMENT-PRINCIPAL.
+    OPEN INPUT fichier-etudiants
+    OPEN OUTPUT fichier-rapport-notes
+    MOVE 'N' TO finFichierEtudiants
+    PERFORM UNTIL finFichierEtudiants = 'Y'
+        READ fichier-etudiants
+            AT END MOVE 'Y' TO finFichierEtudiants
+            NOT AT END PERFORM CLASSIFICATION-ETUDIANT
+        END-READ
+    END-PERFORM
+    PERFORM ECRITURE-SYNTHESE
+    CLOSE fichier-etudiants
+    CLOSE fichier-rapport-notes.
+    STOP RUN.
+
+CLASSIFICATION-ETUDIANT.
+    IF etu-note > 20
+        MOVE 'RAPPORTNOTES' TO errlog-programme
+        MOVE 'CLASSIFICATION-ETUDIANT' TO errlog-paragraphe
+        MOVE 'Note hors limites ignorée pour un étudiant' TO errlog-message
+        PERFORM ECRITURE-ERRLOG
+    ELSE
+        MOVE etu-note TO note
+        ADD 1 TO nbEtudiants
+        ADD etu-note TO sommeNotes
+        IF passable THEN
+            ADD 1 TO nbPassable
+            MOVE 'PASSABLE' TO mentionCourante
+        ELSE
+            IF assez_bien THEN
+                ADD 1 TO nbAssezBien
+                MOVE 'ASSEZ BIEN' TO mentionCourante
+            ELSE
+                IF bien THEN
+                    ADD 1 TO nbBien
+                    MOVE 'BIEN' TO mentionCourante
+                ELSE
+                    IF parfait THEN
+                        ADD 1 TO nbParfait
+                        MOVE 'PARFAIT' TO mentionCourante
+                    ELSE
+                        ADD 1 TO nbSansMention
+                        MOVE 'SANS MENTION' TO mentionCourante
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+        PERFORM ECRITURE-LIGNE-ROSTER
+    END-IF.
+
+ECRITURE-LIGNE-ROSTER.
+    MOVE etu-note TO etu-note-edite.
+    MOVE SPACES TO ligne-rapport-notes.
+    STRING etu-nom ' NOTE=' etu-note-edite ' MENTION=' mentionCourante
+        DELIMITED BY SIZE INTO ligne-rapport-notes.
+    WRITE enr-rapport-notes FROM ligne-rapport-notes.
+
+ECRITURE-SYNTHESE.
+    IF nbEtudiants > 0
+        COMPUTE moyenneClasse = sommeNotes / nbEtudiants
+    ELSE
+        MOVE 0 TO moyenneClasse
+    END-IF.
+    MOVE moyenneClasse TO moyenneClasse-edite.
+
+    MOVE SPACES TO ligne-rapport-notes.
+    STRING 'NOMBRE ETUDIANTS=' nbEtudiants
+        ' MOYENNE CLASSE=' moyenneClasse-edite DELIMITED BY SIZE
+        INTO ligne-rapport-notes.
+    WRITE enr-rapport-notes FROM ligne-rapport-notes.
+
+    MOVE SPACES TO ligne-rapport-notes.
+    STRING 'PASSABLE=' nbPassable DELIMITED BY SIZE
+        INTO ligne-rapport-notes.
+    WRITE enr-rapport-notes FROM ligne-rapport-notes.
+
+    MOVE SPACES TO ligne-rapport-notes.
+    STRING 'ASSEZ_BIEN=' nbAssezBien DELIMITED BY SIZE
+        INTO ligne-rapport-notes.
+    WRITE enr-rapport-notes FROM ligne-rapport-notes.
+
+    MOVE SPACES TO ligne-rapport-notes.
+    STRING 'BIEN=' nbBien DELIMITED BY SIZE
+        INTO ligne-rapport-notes.
+    WRITE enr-rapport-notes FROM ligne-rapport-notes.
+
+    MOVE SPACES TO ligne-rapport-notes.
+    STRING 'PARFAIT=' nbParfait DELIMITED BY SIZE
+        INTO ligne-rapport-notes.
+    WRITE enr-rapport-notes FROM ligne-rapport-notes.
+
+    MOVE SPACES TO ligne-rapport-notes.
+    STRING 'SANS_MENTION=' nbSansMention DELIMITED BY SIZE
+        INTO ligne-rapport-notes.
+    WRITE enr-rapport-notes FROM ligne-rapport-notes.
+
+COPY "errlog-write.cpy".
