@@ -0,0 +1,11 @@
+      *> Shared ERRLOG writer paragraph.
+      *> COPY into PROCEDURE DIVISION. Before PERFORM ECRITURE-ERRLOG,
+      *> the caller MOVEs the offending program/paragraph name and a
+      *> short message into errlog-programme/errlog-paragraphe/
+      *> errlog-message (fields come from errlog-fd.cpy).
+       ECRITURE-ERRLOG.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO errlog-date.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO errlog-heure.
+           OPEN EXTEND fichier-errlog.
+           WRITE enr-errlog.
+           CLOSE fichier-errlog.
