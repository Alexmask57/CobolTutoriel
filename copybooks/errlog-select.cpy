@@ -0,0 +1,6 @@
+      *> Shared ERRLOG file control entry.
+      *> COPY into FILE-CONTROL in any program that needs to record
+      *> validation failures or abnormal conditions to the shop-wide
+      *> error log.
+           SELECT OPTIONAL fichier-errlog ASSIGN TO "ERRLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
