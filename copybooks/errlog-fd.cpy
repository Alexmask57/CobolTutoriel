@@ -0,0 +1,9 @@
+      *> Shared ERRLOG record layout.
+      *> COPY into FILE SECTION alongside errlog-select.cpy.
+       FD fichier-errlog.
+       01 enr-errlog.
+           05 errlog-date PIC 9(8).
+           05 errlog-heure PIC 9(6).
+           05 errlog-programme PIC X(20).
+           05 errlog-paragraphe PIC X(30).
+           05 errlog-message PIC X(80).
