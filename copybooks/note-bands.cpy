@@ -0,0 +1,8 @@
+      *> Shared note / mention classification bands.
+      *> COPY into WORKING-STORAGE wherever a note needs to be
+      *> classified against the shop's standard passing bands.
+       77 note PIC 99V99.
+       88 passable VALUE 10 THRU 11.99.
+       88 assez_bien VALUE 12 THRU 13.99.
+       88 bien VALUE 14 THRU 16.
+       88 parfait VALUE 20.
